@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: KALREC
+      * Purpose:  Record layout for Data1.DAT, the Kalman filter's
+      *           output history file.  One record per filtered
+      *           reading, tagged with the run that produced it so a
+      *           single Data1.DAT can hold many runs' worth of
+      *           history without losing track of which run a given
+      *           line came from.
+      * Modification History:
+      *   - Gerardo Gonzalez Aguila : original packed comma layout
+      *     replaced with this fixed-column record.
+      *   - Gerardo Gonzalez Aguila : widened the run-id to carry
+      *     seconds so two batches started in the same minute still
+      *     get distinct run-ids.
+      ******************************************************************
+       01  KAL-DATA1-RECORD.
+           05  KAL-D1-RUN-ID           PIC X(10).
+           05  KAL-D1-SEQ-NO           PIC 9(04).
+           05  KAL-D1-RAW-VALUE        PIC 9(02)V9(03).
+           05  KAL-D1-KALMAN-VALUE     PIC 9(02)V9(03).
+           05  KAL-D1-TIMESTAMP.
+               10  KAL-D1-TS-YYYY      PIC X(04).
+               10  KAL-D1-TS-MM        PIC X(02).
+               10  KAL-D1-TS-DD        PIC X(02).
+               10  KAL-D1-TS-HH        PIC X(02).
+               10  KAL-D1-TS-MI        PIC X(02).
+               10  KAL-D1-TS-SS        PIC X(02).
