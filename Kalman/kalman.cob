@@ -1,107 +1,728 @@
-      ******************************************************************
-      * Author: Gerardo González Aguila
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Kalman.
-      *AUTHOR Gerardo González Aguilar
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT Data1 ASSIGN TO "Data1.DAT"
-        ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT Data2 ASSIGN TO "Data2.DAT"
-        ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-        FD Data1.
-           01 pair-value1       PIC X(12).
-        FD Data2.
-           01 pair-value2       PIC X(12).
-       WORKING-STORAGE SECTION.
-       01  800-WIN-USERNAME                PIC X(24)   VALUE "UNKNOWN".
-       01  800-WIN-USERPROFILE             PIC X(24)   VALUE "UNKNOWN".
-       01  800-WIN-USERDOMAIN              PIC X(24)   VALUE "UNKNOWN".
-       01  800-CURRENT-DATE.
-           05  800-CURRENT-DATE-YYYY       PIC X(04)   VALUE SPACES.
-           05  800-CURRENT-DATE-MM         PIC X(02)   VALUE SPACES.
-           05  800-CURRENT-DATE-DD         PIC X(02)   VALUE SPACES.
-           05  800-CURRENT-TIME-HH         PIC X(02)   VALUE SPACES.
-           05  800-CURRENT-TIME-MM         PIC X(02)   VALUE SPACES.
-           05  800-CURRENT-TIME-SS         PIC X(02)   VALUE SPACES.
-           05  FILLER                      PIC X(07)   VALUE SPACES.
-       01  Raw-value PIC 9(2)V9(3)  VALUE ZEROS.
-       01  Random-base PIC 9(2)V9(3)  VALUE ZEROS.
-       01  kalman-value PIC 9(2)V9(3)  VALUE ZEROS.
-       01  first1 PIC 9 VALUE ZERO.
-       01  Rnd-seed-t PIC 9(2)  VALUE ZEROS.
-       01  car-count PIC 9(2).
-       01  T PIC 9(2).99.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
-           DISPLAY "Kallman simulation by Gerardo Gonzalez"
-           Display '     Executed at ' 800-current-date-yyyy '/'
-             800-current-date-mm   '/' 800-current-date-dd   space
-             800-current-time-hh   ':' 800-current-time-mm   ':'
-             800-current-time-ss
-           ACCEPT 800-WIN-USERNAME FROM ENVIRONMENT "USERNAME"
-           ACCEPT 800-WIN-USERDOMAIN FROM ENVIRONMENT "USERDOMAIN"
-           ACCEPT 800-WIN-USERPROFILE FROM ENVIRONMENT "USERPROFILE"
-
-           DISPLAY "USERNAME    = " 800-WIN-USERNAME
-           DISPLAY "USERPROFILE = " 800-WIN-USERPROFILE
-           DISPLAY "USERDOMAIN  = " 800-WIN-USERDOMAIN
-           call "SYSTEM" using z"systeminfo >> systeminfo.dat"
-
-           accept Rnd-seed-t from time
-           DISPLAY "Random Seed from timer : " Rnd-seed-t
-           OPEN OUTPUT Data1
-           COMPUTE Random-base = FUNCTION NUMVAL(800-current-time-ss)
-      *    DISPLAY "Random-Base = " Random-base
-           COMPUTE Raw-value = FUNCTION RANDOM () * Random-base
-      *    DISPLAY "Random-Value = " Raw-value
-           COMPUTE kalman-value = kalman-value *0.7 + Raw-value * 0.3
-
-           PERFORM 1000 TIMES
-
-              COMPUTE Raw-value = FUNCTION RANDOM () * Random-base
-      *    DISPLAY "Random-Value = " Raw-value
-              COMPUTE kalman-value = kalman-value *0.7 + Raw-value * 0.3
-              MOVE Raw-value  TO T
-              MOVE T to pair-value1
-             COMPUTE car-count = LENGTH OF T
-      *       MOVE 7 to car-count
-              ADD 1 to car-count
-              MOVE "," TO pair-value1(car-count:)
-
-              ADD 1 to car-count
-              MOVE kalman-value TO T
-              MOVE T to pair-value1(car-count:)
-
-              DISPLAY  "Generated and Calculated Values " pair-value1
-              WRITE pair-value1
-           END-PERFORM
-
-          CLOSE Data1
-           MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
-           DISPLAY 'Kalman Finisheded at '
-             800-current-date-yyyy '/'
-             800-current-date-mm   '/'
-             800-current-date-dd   space
-             800-current-time-hh   ':'
-             800-current-time-mm   ':'
-             800-current-time-ss
-
-       STOP RUN.
-       END PROGRAM Kalman.
-
-      ***COMPUTE RANDOM-VALUE = FUNCTION RANDOM (1) * 100 + 1
-*     ***      procedure division.
-      ***   call "system" using z"dir c:\|more"  ("CALL "SYSTEM" USING command-line")
-      ***   goback.
+      ******************************************************************
+      * Author: Gerardo González Aguila
+      * Date:
+      * Purpose: Simple Kalman-style exponential smoothing simulation.
+      * Tectonics: cobc
+      * Modification History:
+      *   - Gerardo Gonzalez Aguila : read real readings from Data2.DAT
+      *     (mode-driven: random / file / blend).
+      *   - Gerardo Gonzalez Aguila : smoothing weight now comes from
+      *     KALPARM.DAT / KALMAN_WEIGHT instead of a hardcoded literal.
+      *   - Gerardo Gonzalez Aguila : added KALCKPT.DAT checkpoint so a
+      *     killed job can resume the 1000-pass loop instead of
+      *     restarting it.
+      *   - Gerardo Gonzalez Aguila : FUNCTION RANDOM is now seeded from
+      *     Rnd-seed-t (or KALMAN_SEED) for reproducible replays.
+      *   - Gerardo Gonzalez Aguila : added an end-of-run min/max/avg
+      *     and variance-reduction summary after CLOSE Data1.
+      *   - Gerardo Gonzalez Aguila : Data1.DAT record now uses the
+      *     KALREC copybook instead of a packed comma string.
+      *   - Gerardo Gonzalez Aguila : systeminfo.dat capture replaced
+      *     with a dated, run-id keyed entry in KALRLOG.DAT.
+      *   - Gerardo Gonzalez Aguila : Data1 opens EXTEND and tags every
+      *     batch with a run-id so history accumulates across runs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Kalman.
+      *AUTHOR Gerardo González Aguilar
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Data1 ASSIGN TO "Data1.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS KAL-DATA1-STATUS.
+       SELECT OPTIONAL Data2 ASSIGN TO "Data2.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS KAL-DATA2-STATUS.
+       SELECT OPTIONAL KalParm ASSIGN TO "KALPARM.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS KAL-PARM-STATUS.
+       SELECT OPTIONAL KalCkpt ASSIGN TO "KALCKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS KAL-CKPT-STATUS.
+       SELECT KalRunLog ASSIGN TO "KALRLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS KAL-RUNLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+        FD Data1.
+           COPY "KALREC.CPY".
+           01  KAL-DATA1-RAW            PIC X(100).
+      *---------------------------------------------------------------*
+      * Data2.DAT: one sensor reading per line, a zero-padded unsigned
+      * 5-digit implied-3-decimal value in columns 1-5 (e.g. "12813"
+      * for 12.813), columns 6-12 unused. KAL-D2-RAW is range/format
+      * checked in 2100-GET-RAW-VALUE before use.
+      *---------------------------------------------------------------*
+        FD Data2.
+           01  KAL-DATA2-RECORD.
+               05  KAL-D2-RAW-TEXT  PIC X(05).
+               05  FILLER           PIC X(07).
+        FD KalParm.
+           01  KAL-PARM-RECORD      PIC 9V999.
+        FD KalCkpt.
+           01  KAL-CKPT-RECORD.
+               05  KAL-CKPT-RUN-ID      PIC X(10).
+               05  KAL-CKPT-ITERATION   PIC 9(04).
+               05  KAL-CKPT-KALMAN      PIC 9(02)V9(03).
+               05  KAL-CKPT-SEED        PIC 9(04).
+               05  KAL-CKPT-DATA2-READ  PIC 9(04).
+               05  KAL-CKPT-RAW-MIN     PIC 9(02)V9(03).
+               05  KAL-CKPT-RAW-MAX     PIC 9(02)V9(03).
+               05  KAL-CKPT-RAW-SUM     PIC 9(08)V9(03).
+               05  KAL-CKPT-RAW-SUMSQ   PIC 9(09)V9(03).
+               05  KAL-CKPT-SM-MIN      PIC 9(02)V9(03).
+               05  KAL-CKPT-SM-MAX      PIC 9(02)V9(03).
+               05  KAL-CKPT-SM-SUM      PIC 9(08)V9(03).
+               05  KAL-CKPT-SM-SUMSQ    PIC 9(09)V9(03).
+               05  KAL-CKPT-RECCNT      PIC 9(04).
+        FD KalRunLog.
+           01  KAL-RUNLOG-RECORD.
+               05  KAL-RL-RUN-ID        PIC X(10).
+               05  KAL-RL-EVENT         PIC X(05).
+               05  KAL-RL-USERNAME      PIC X(24).
+               05  KAL-RL-USERDOMAIN    PIC X(24).
+               05  KAL-RL-USERPROFILE   PIC X(24).
+               05  KAL-RL-SEED          PIC 9(04).
+               05  KAL-RL-TIMESTAMP.
+                   10  KAL-RL-TS-YYYY   PIC X(04).
+                   10  KAL-RL-TS-MM     PIC X(02).
+                   10  KAL-RL-TS-DD     PIC X(02).
+                   10  KAL-RL-TS-HH     PIC X(02).
+                   10  KAL-RL-TS-MI     PIC X(02).
+                   10  KAL-RL-TS-SS     PIC X(02).
+       WORKING-STORAGE SECTION.
+       01  800-WIN-USERNAME                PIC X(24)   VALUE "UNKNOWN".
+       01  800-WIN-USERPROFILE             PIC X(24)   VALUE "UNKNOWN".
+       01  800-WIN-USERDOMAIN              PIC X(24)   VALUE "UNKNOWN".
+       01  800-CURRENT-DATE.
+           05  800-CURRENT-DATE-YYYY       PIC X(04)   VALUE SPACES.
+           05  800-CURRENT-DATE-MM         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-DATE-DD         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-HH         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-MM         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-SS         PIC X(02)   VALUE SPACES.
+           05  FILLER                      PIC X(07)   VALUE SPACES.
+       01  Raw-value PIC 9(2)V9(3)  VALUE ZEROS.
+       01  Random-base PIC 9(2)V9(3)  VALUE ZEROS.
+       01  kalman-value PIC 9(2)V9(3)  VALUE ZEROS.
+       01  Rnd-seed-t PIC 9(2)  VALUE ZEROS.
+       01  KAL-DATA1-RAW-LEN PIC 9(03) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * File status switches.
+      *---------------------------------------------------------------*
+       01  KAL-DATA1-STATUS                PIC X(02)   VALUE "00".
+       01  KAL-DATA2-STATUS                PIC X(02)   VALUE "00".
+       01  KAL-PARM-STATUS                 PIC X(02)   VALUE "00".
+       01  KAL-CKPT-STATUS                 PIC X(02)   VALUE "00".
+       01  KAL-RUNLOG-STATUS               PIC X(02)   VALUE "00".
+
+      *---------------------------------------------------------------*
+      * Run identity, seed and restart control.
+      *---------------------------------------------------------------*
+       01  KAL-RUN-ID                      PIC X(10)   VALUE SPACES.
+       01  KAL-SEED-USED                   PIC 9(04)   VALUE ZERO.
+       01  KAL-SEED-ENV-TEXT                PIC X(04)  VALUE SPACES.
+       01  KAL-ITERATION                   PIC 9(04) COMP VALUE ZERO.
+       01  KAL-START-ITERATION             PIC 9(04) COMP VALUE 1.
+       01  KAL-RESUME-SW                   PIC X(01)   VALUE "N".
+           88  KAL-RESUMING                        VALUE "Y".
+       01  KAL-D2-RAW-NUM                   PIC 9(02)V9(03) VALUE ZERO.
+       01  KAL-CKPT-EOF-SW                  PIC X(01)   VALUE "N".
+           88  KAL-CKPT-AT-EOF                      VALUE "Y".
+       01  KAL-CKPT-FOUND-SW                PIC X(01)   VALUE "N".
+       01  KAL-DATA2-READ-COUNT             PIC 9(04) COMP VALUE ZERO.
+       01  KAL-DATA2-SKIP-COUNT             PIC 9(04) COMP VALUE ZERO.
+       01  KAL-DATA2-SKIP-SUB               PIC 9(04) COMP VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * Smoothing weight, overridable from KALPARM.DAT/KALMAN_WEIGHT.
+      * The environment override accepts ordinary decimal notation
+      * (e.g. "0.900"); anything FUNCTION NUMVAL cannot parse is
+      * reported and the KALPARM.DAT/default value is kept instead.
+      *---------------------------------------------------------------*
+       01  KAL-WEIGHT-HISTORY               PIC 9V999  VALUE 0.700.
+       01  KAL-WEIGHT-RAW                   PIC 9V999  VALUE 0.300.
+       01  KAL-WEIGHT-ENV-TEXT              PIC X(10)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Input-source mode: R-andom, F-ile (from Data2.DAT), B-lend.
+      *---------------------------------------------------------------*
+       01  KAL-INPUT-MODE                   PIC X(01)  VALUE "R".
+           88  KAL-MODE-RANDOM                      VALUE "R".
+           88  KAL-MODE-FILE                        VALUE "F".
+           88  KAL-MODE-BLEND                       VALUE "B".
+       01  KAL-MODE-ENV-TEXT                PIC X(01)  VALUE SPACE.
+       01  KAL-DATA2-OPEN-SW                PIC X(01)  VALUE "N".
+           88  KAL-DATA2-IS-OPEN                    VALUE "Y".
+       01  KAL-DATA2-EOF-SW                 PIC X(01)  VALUE "N".
+           88  KAL-DATA2-AT-EOF                     VALUE "Y".
+
+      *---------------------------------------------------------------*
+      * Running statistics for the end-of-run summary report.
+      *---------------------------------------------------------------*
+       01  KAL-RAW-MIN                 PIC 9(02)V9(03) VALUE 99.999.
+       01  KAL-RAW-MAX                 PIC 9(02)V9(03) VALUE ZERO.
+       01  KAL-RAW-SUM                 PIC 9(08)V9(03) VALUE ZERO.
+       01  KAL-RAW-SUMSQ               PIC 9(09)V9(03) VALUE ZERO.
+       01  KAL-RAW-AVG                 PIC 9(02)V9(03) VALUE ZERO.
+       01  KAL-RAW-VARIANCE            PIC S9(04)V9(06) VALUE ZERO.
+       01  KAL-SM-MIN                  PIC 9(02)V9(03) VALUE 99.999.
+       01  KAL-SM-MAX                  PIC 9(02)V9(03) VALUE ZERO.
+       01  KAL-SM-SUM                  PIC 9(08)V9(03) VALUE ZERO.
+       01  KAL-SM-SUMSQ                PIC 9(09)V9(03) VALUE ZERO.
+       01  KAL-SM-AVG                   PIC 9(02)V9(03) VALUE ZERO.
+       01  KAL-SM-VARIANCE              PIC S9(04)V9(06) VALUE ZERO.
+       01  KAL-VARIANCE-REDUCTION       PIC S9(04)V9(06) VALUE ZERO.
+       01  KAL-RECORD-COUNT             PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               VARYING KAL-ITERATION FROM KAL-START-ITERATION BY 1
+               UNTIL KAL-ITERATION > 1000
+           PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- banner, environment, parameters, restart
+      * check and file opens.  Everything the loop needs is set up
+      * here before the first pass.
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
+           DISPLAY "Kallman simulation by Gerardo Gonzalez"
+           DISPLAY '     Executed at ' 800-current-date-yyyy '/'
+             800-current-date-mm   '/' 800-current-date-dd   space
+             800-current-time-hh   ':' 800-current-time-mm   ':'
+             800-current-time-ss
+           ACCEPT 800-WIN-USERNAME FROM ENVIRONMENT "USERNAME"
+           ACCEPT 800-WIN-USERDOMAIN FROM ENVIRONMENT "USERDOMAIN"
+           ACCEPT 800-WIN-USERPROFILE FROM ENVIRONMENT "USERPROFILE"
+           DISPLAY "USERNAME    = " 800-WIN-USERNAME
+           DISPLAY "USERPROFILE = " 800-WIN-USERPROFILE
+           DISPLAY "USERDOMAIN  = " 800-WIN-USERDOMAIN
+
+           PERFORM 1200-GET-SEED THRU 1200-EXIT
+           PERFORM 1300-GET-WEIGHT THRU 1300-EXIT
+           PERFORM 1400-GET-INPUT-MODE THRU 1400-EXIT
+           PERFORM 1500-CHECK-RESTART THRU 1500-EXIT
+           PERFORM 1550-SEED-GENERATOR THRU 1550-EXIT
+           PERFORM 1600-OPEN-FILES THRU 1600-EXIT
+           PERFORM 1700-WRITE-RUNLOG-START THRU 1700-EXIT
+
+           IF NOT KAL-RESUMING
+               COMPUTE Raw-value = FUNCTION RANDOM () * Random-base
+               COMPUTE kalman-value = kalman-value * KAL-WEIGHT-HISTORY
+                   + Raw-value * KAL-WEIGHT-RAW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1200-GET-SEED -- capture the timer-derived seed, allow
+      * KALMAN_SEED to override it for a reproducible replay.
+      *---------------------------------------------------------------*
+       1200-GET-SEED.
+           ACCEPT Rnd-seed-t FROM TIME
+           DISPLAY "Random Seed from timer : " Rnd-seed-t
+           MOVE Rnd-seed-t TO KAL-SEED-USED
+           ACCEPT KAL-SEED-ENV-TEXT FROM ENVIRONMENT "KALMAN_SEED"
+           IF KAL-SEED-ENV-TEXT NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(KAL-SEED-ENV-TEXT) = 0
+                   COMPUTE KAL-SEED-USED =
+                       FUNCTION NUMVAL(KAL-SEED-ENV-TEXT)
+               ELSE
+                   DISPLAY "KALMAN_SEED '" KAL-SEED-ENV-TEXT
+                       "' is not a valid number, keeping timer seed "
+                       KAL-SEED-USED
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1300-GET-WEIGHT -- KALPARM.DAT (if present) supplies the
+      * history-weight split; KALMAN_WEIGHT in the environment, when
+      * set, overrides it for a single run.
+      *---------------------------------------------------------------*
+       1300-GET-WEIGHT.
+           OPEN INPUT KalParm
+           IF KAL-PARM-STATUS = "00"
+               READ KalParm
+               IF KAL-PARM-STATUS = "00"
+                   MOVE KAL-PARM-RECORD TO KAL-WEIGHT-HISTORY
+               END-IF
+               CLOSE KalParm
+           END-IF
+
+           ACCEPT KAL-WEIGHT-ENV-TEXT FROM ENVIRONMENT "KALMAN_WEIGHT"
+           IF KAL-WEIGHT-ENV-TEXT NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(KAL-WEIGHT-ENV-TEXT) = 0
+                   COMPUTE KAL-WEIGHT-HISTORY =
+                       FUNCTION NUMVAL(KAL-WEIGHT-ENV-TEXT)
+               ELSE
+                   DISPLAY "KALMAN_WEIGHT '" KAL-WEIGHT-ENV-TEXT
+                       "' is not a valid decimal value, keeping "
+                       KAL-WEIGHT-HISTORY
+               END-IF
+           END-IF
+
+           COMPUTE KAL-WEIGHT-RAW = 1 - KAL-WEIGHT-HISTORY
+           DISPLAY "Smoothing weight (history/raw) : "
+               KAL-WEIGHT-HISTORY " / " KAL-WEIGHT-RAW.
+       1300-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1400-GET-INPUT-MODE -- KALMAN_INPUT_MODE selects R(andom),
+      * F(ile, from Data2.DAT) or B(lend of both).  Defaults to Random
+      * when Data2.DAT is not meant to drive the run.
+      *---------------------------------------------------------------*
+       1400-GET-INPUT-MODE.
+           ACCEPT KAL-MODE-ENV-TEXT FROM ENVIRONMENT "KALMAN_INPUT_MODE"
+           IF KAL-MODE-ENV-TEXT = "F" OR KAL-MODE-ENV-TEXT = "f"
+               MOVE "F" TO KAL-INPUT-MODE
+           ELSE
+               IF KAL-MODE-ENV-TEXT = "B" OR KAL-MODE-ENV-TEXT = "b"
+                   MOVE "B" TO KAL-INPUT-MODE
+               ELSE
+                   MOVE "R" TO KAL-INPUT-MODE
+               END-IF
+           END-IF
+           DISPLAY "Input mode (R/F/B) : " KAL-INPUT-MODE.
+       1400-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1500-CHECK-RESTART -- look for a checkpoint left by a prior,
+      * incomplete run of this same batch and resume from it.
+      * KALCKPT.DAT now carries one record per pass of that prior run
+      * (see 2400-WRITE-CHECKPOINT), so this reads all the way to EOF
+      * and resumes from the LAST record on file, not the first.
+      *---------------------------------------------------------------*
+       1500-CHECK-RESTART.
+           OPEN INPUT KalCkpt
+           IF KAL-CKPT-STATUS = "00"
+               PERFORM 1510-READ-NEXT-CHECKPOINT THRU 1510-EXIT
+                   UNTIL KAL-CKPT-AT-EOF
+               IF KAL-CKPT-FOUND-SW = "Y"
+                   AND KAL-CKPT-ITERATION < 1000
+                   MOVE "Y" TO KAL-RESUME-SW
+                   MOVE KAL-CKPT-RUN-ID TO KAL-RUN-ID
+                   MOVE KAL-CKPT-SEED TO KAL-SEED-USED
+                   MOVE KAL-CKPT-KALMAN TO kalman-value
+                   MOVE KAL-CKPT-DATA2-READ TO KAL-DATA2-SKIP-COUNT
+                   MOVE KAL-CKPT-RAW-MIN TO KAL-RAW-MIN
+                   MOVE KAL-CKPT-RAW-MAX TO KAL-RAW-MAX
+                   MOVE KAL-CKPT-RAW-SUM TO KAL-RAW-SUM
+                   MOVE KAL-CKPT-RAW-SUMSQ TO KAL-RAW-SUMSQ
+                   MOVE KAL-CKPT-SM-MIN TO KAL-SM-MIN
+                   MOVE KAL-CKPT-SM-MAX TO KAL-SM-MAX
+                   MOVE KAL-CKPT-SM-SUM TO KAL-SM-SUM
+                   MOVE KAL-CKPT-SM-SUMSQ TO KAL-SM-SUMSQ
+                   MOVE KAL-CKPT-RECCNT TO KAL-RECORD-COUNT
+                   COMPUTE KAL-START-ITERATION = KAL-CKPT-ITERATION + 1
+                   DISPLAY "Resuming run " KAL-RUN-ID
+                       " from iteration " KAL-START-ITERATION
+               END-IF
+           END-IF
+           IF KAL-CKPT-STATUS = "00" OR KAL-CKPT-STATUS = "05"
+               CLOSE KalCkpt
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1510-READ-NEXT-CHECKPOINT -- one read of the checkpoint log,
+      * shared by every pass of the EOF loop above; the last record
+      * read before AT END is this run's most recent checkpoint.
+      *---------------------------------------------------------------*
+       1510-READ-NEXT-CHECKPOINT.
+           READ KalCkpt
+               AT END
+                   MOVE "Y" TO KAL-CKPT-EOF-SW
+               NOT AT END
+                   MOVE "Y" TO KAL-CKPT-FOUND-SW
+           END-READ.
+       1510-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1550-SEED-GENERATOR -- seed FUNCTION RANDOM exactly once so
+      * the rest of the run (or a later replay with the same
+      * KALMAN_SEED) is reproducible.  A fresh run also gets its
+      * run-id here; a resumed run keeps the one from its checkpoint.
+      *---------------------------------------------------------------*
+       1550-SEED-GENERATOR.
+           IF NOT KAL-RESUMING
+               MOVE 800-CURRENT-DATE-MM TO KAL-RUN-ID(1:2)
+               MOVE 800-CURRENT-DATE-DD TO KAL-RUN-ID(3:2)
+               MOVE 800-CURRENT-TIME-HH TO KAL-RUN-ID(5:2)
+               MOVE 800-CURRENT-TIME-MM TO KAL-RUN-ID(7:2)
+               MOVE 800-CURRENT-TIME-SS TO KAL-RUN-ID(9:2)
+           END-IF
+           DISPLAY "Run-id : " KAL-RUN-ID
+               "   Random seed in use : " KAL-SEED-USED
+      *---------------------------------------------------------------*
+      * Random-base is derived only from the seed in use, never from
+      * the wall clock, so a replay with the same KALMAN_SEED always
+      * draws the same values regardless of when it is run.
+      *---------------------------------------------------------------*
+           COMPUTE Random-base = FUNCTION MOD(KAL-SEED-USED, 60)
+           COMPUTE Raw-value = FUNCTION RANDOM (KAL-SEED-USED)
+               * Random-base.
+       1550-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1600-OPEN-FILES -- Data1 always opens EXTEND so runs
+      * accumulate history; a brand-new Data1.DAT falls back to
+      * OUTPUT.  KALCKPT.DAT is truncated fresh for this run's own
+      * checkpoint log (1500-CHECK-RESTART already read and closed
+      * any prior run's checkpoint before this point) and stays open
+      * for the rest of the run so 2400-WRITE-CHECKPOINT never has to
+      * reopen it.  Data2 only opens when the input mode needs it, and
+      * a resumed run skips back to where the prior process left off
+      * so already-consumed readings are not fed in twice.
+      *---------------------------------------------------------------*
+       1600-OPEN-FILES.
+           OPEN INPUT Data1
+           IF KAL-DATA1-STATUS = "00"
+               READ Data1
+               IF KAL-DATA1-STATUS = "00"
+                   PERFORM 1610-CHECK-DATA1-FORMAT THRU 1610-EXIT
+               END-IF
+           END-IF
+           CLOSE Data1
+
+           OPEN EXTEND Data1
+           IF KAL-DATA1-STATUS NOT = "00"
+               AND KAL-DATA1-STATUS NOT = "05"
+               OPEN OUTPUT Data1
+           END-IF
+
+           OPEN OUTPUT KalCkpt
+
+           IF KAL-MODE-FILE OR KAL-MODE-BLEND
+               OPEN INPUT Data2
+               IF KAL-DATA2-STATUS = "00"
+                   MOVE "Y" TO KAL-DATA2-OPEN-SW
+                   PERFORM 1650-SKIP-DATA2-TO-RESUME-POINT
+                       THRU 1650-EXIT
+               ELSE
+                   DISPLAY "Data2.DAT not available, using Random"
+                   MOVE "R" TO KAL-INPUT-MODE
+               END-IF
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1610-CHECK-DATA1-FORMAT -- a pre-existing Data1.DAT whose line
+      * length does not match the current KALREC layout is an older
+      * (or otherwise foreign) format; flag it rather than append
+      * mismatched history silently.
+      *---------------------------------------------------------------*
+       1610-CHECK-DATA1-FORMAT.
+           MOVE ZERO TO KAL-DATA1-RAW-LEN
+           INSPECT KAL-DATA1-RAW TALLYING KAL-DATA1-RAW-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF KAL-DATA1-RAW-LEN NOT = LENGTH OF KAL-DATA1-RECORD
+               DISPLAY "WARNING: Data1.DAT record length "
+                   KAL-DATA1-RAW-LEN " does not match the current "
+                   LENGTH OF KAL-DATA1-RECORD
+                   "-byte KALREC layout -- file may predate this "
+                   "format; appending anyway"
+           END-IF.
+       1610-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1650-SKIP-DATA2-TO-RESUME-POINT -- re-read and discard the
+      * Data2.DAT records a prior, checkpointed run already consumed
+      * so File/Blend mode does not replay stale readings.
+      *---------------------------------------------------------------*
+       1650-SKIP-DATA2-TO-RESUME-POINT.
+           PERFORM 1660-SKIP-ONE-DATA2-RECORD THRU 1660-EXIT
+               VARYING KAL-DATA2-SKIP-SUB FROM 1 BY 1
+               UNTIL KAL-DATA2-SKIP-SUB > KAL-DATA2-SKIP-COUNT
+               OR KAL-DATA2-AT-EOF.
+       1650-EXIT.
+           EXIT.
+
+       1660-SKIP-ONE-DATA2-RECORD.
+           READ Data2
+               AT END
+                   MOVE "Y" TO KAL-DATA2-EOF-SW
+               NOT AT END
+                   ADD 1 TO KAL-DATA2-READ-COUNT
+           END-READ.
+       1660-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 1700-WRITE-RUNLOG-START -- audit entry so "who ran this and
+      * when" can be answered months later for a given run-id.
+      *---------------------------------------------------------------*
+       1700-WRITE-RUNLOG-START.
+           OPEN EXTEND KalRunLog
+           IF KAL-RUNLOG-STATUS NOT = "00"
+               AND KAL-RUNLOG-STATUS NOT = "05"
+               OPEN OUTPUT KalRunLog
+           END-IF
+           MOVE KAL-RUN-ID         TO KAL-RL-RUN-ID
+           MOVE "START"            TO KAL-RL-EVENT
+           MOVE 800-WIN-USERNAME   TO KAL-RL-USERNAME
+           MOVE 800-WIN-USERDOMAIN TO KAL-RL-USERDOMAIN
+           MOVE 800-WIN-USERPROFILE TO KAL-RL-USERPROFILE
+           MOVE KAL-SEED-USED      TO KAL-RL-SEED
+           MOVE 800-CURRENT-DATE-YYYY TO KAL-RL-TS-YYYY
+           MOVE 800-CURRENT-DATE-MM   TO KAL-RL-TS-MM
+           MOVE 800-CURRENT-DATE-DD   TO KAL-RL-TS-DD
+           MOVE 800-CURRENT-TIME-HH   TO KAL-RL-TS-HH
+           MOVE 800-CURRENT-TIME-MM   TO KAL-RL-TS-MI
+           MOVE 800-CURRENT-TIME-SS   TO KAL-RL-TS-SS
+           WRITE KAL-RUNLOG-RECORD
+           CLOSE KalRunLog.
+       1700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD -- one pass of the simulation: obtain a
+      * raw reading, smooth it, roll it into the running statistics,
+      * write it to history and checkpoint.  The checkpoint is written
+      * every pass (not just every Nth one) so it always matches the
+      * last Data1.DAT row written for this run; otherwise a job
+      * killed between two checkpoints would resume and re-write rows
+      * that are already on disk.  KALCKPT.DAT stays open for the
+      * whole run (opened once in 1600-OPEN-FILES) so this is a plain
+      * append, never a truncate-and-rewrite that could be caught
+      * mid-write by a kill.
+      ******************************************************************
+       2000-PROCESS-RECORD.
+           PERFORM 2100-GET-RAW-VALUE THRU 2100-EXIT
+           COMPUTE kalman-value = kalman-value * KAL-WEIGHT-HISTORY
+               + Raw-value * KAL-WEIGHT-RAW
+           PERFORM 2200-ACCUMULATE-STATS THRU 2200-EXIT
+           PERFORM 2300-WRITE-DATA1-RECORD THRU 2300-EXIT
+           DISPLAY "Generated and Calculated Values " Raw-value
+               " / " kalman-value
+           PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 2100-GET-RAW-VALUE -- Random mode fabricates a reading;
+      * File mode reads one from Data2.DAT; Blend averages a random
+      * draw with the next file reading.  File/Blend fall back to
+      * Random once Data2.DAT runs dry.
+      *---------------------------------------------------------------*
+       2100-GET-RAW-VALUE.
+           IF KAL-MODE-RANDOM OR NOT KAL-DATA2-IS-OPEN
+               COMPUTE Raw-value = FUNCTION RANDOM () * Random-base
+           ELSE
+               IF KAL-DATA2-AT-EOF
+                   COMPUTE Raw-value = FUNCTION RANDOM () * Random-base
+               ELSE
+                   READ Data2
+                       AT END
+                           MOVE "Y" TO KAL-DATA2-EOF-SW
+                           COMPUTE Raw-value = FUNCTION RANDOM ()
+                               * Random-base
+                       NOT AT END
+                           ADD 1 TO KAL-DATA2-READ-COUNT
+                           IF KAL-D2-RAW-TEXT IS NUMERIC
+                               MOVE KAL-D2-RAW-TEXT TO KAL-D2-RAW-NUM
+                               MOVE KAL-D2-RAW-NUM TO Raw-value
+                           ELSE
+                               DISPLAY "Data2.DAT record "
+                                   KAL-DATA2-READ-COUNT
+                                   " is not a valid 5-digit reading ('"
+                                   KAL-D2-RAW-TEXT
+                                   "'), using Random for this pass"
+                               COMPUTE Raw-value = FUNCTION RANDOM ()
+                                   * Random-base
+                           END-IF
+                   END-READ
+                   IF KAL-MODE-BLEND AND NOT KAL-DATA2-AT-EOF
+                       COMPUTE Raw-value = (Raw-value +
+                           (FUNCTION RANDOM () * Random-base)) / 2
+                   END-IF
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 2200-ACCUMULATE-STATS -- running min/max/sum/sum-of-squares
+      * for both the raw and the smoothed series.
+      *---------------------------------------------------------------*
+       2200-ACCUMULATE-STATS.
+           IF Raw-value < KAL-RAW-MIN
+               MOVE Raw-value TO KAL-RAW-MIN
+           END-IF
+           IF Raw-value > KAL-RAW-MAX
+               MOVE Raw-value TO KAL-RAW-MAX
+           END-IF
+           ADD Raw-value TO KAL-RAW-SUM
+           COMPUTE KAL-RAW-SUMSQ = KAL-RAW-SUMSQ
+               + (Raw-value * Raw-value)
+
+           IF kalman-value < KAL-SM-MIN
+               MOVE kalman-value TO KAL-SM-MIN
+           END-IF
+           IF kalman-value > KAL-SM-MAX
+               MOVE kalman-value TO KAL-SM-MAX
+           END-IF
+           ADD kalman-value TO KAL-SM-SUM
+           COMPUTE KAL-SM-SUMSQ = KAL-SM-SUMSQ
+               + (kalman-value * kalman-value)
+
+           ADD 1 TO KAL-RECORD-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 2300-WRITE-DATA1-RECORD -- one KALREC row per pass, tagged
+      * with this run's id and sequence number so Data1.DAT can hold
+      * history from many runs without losing track of which run a
+      * given line came from.
+      *---------------------------------------------------------------*
+       2300-WRITE-DATA1-RECORD.
+           MOVE KAL-RUN-ID        TO KAL-D1-RUN-ID
+           MOVE KAL-ITERATION     TO KAL-D1-SEQ-NO
+           MOVE Raw-value         TO KAL-D1-RAW-VALUE
+           MOVE kalman-value      TO KAL-D1-KALMAN-VALUE
+           MOVE 800-CURRENT-DATE-YYYY TO KAL-D1-TS-YYYY
+           MOVE 800-CURRENT-DATE-MM   TO KAL-D1-TS-MM
+           MOVE 800-CURRENT-DATE-DD   TO KAL-D1-TS-DD
+           MOVE 800-CURRENT-TIME-HH   TO KAL-D1-TS-HH
+           MOVE 800-CURRENT-TIME-MM   TO KAL-D1-TS-MI
+           MOVE 800-CURRENT-TIME-SS   TO KAL-D1-TS-SS
+           WRITE KAL-DATA1-RECORD.
+       2300-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 2400-WRITE-CHECKPOINT -- append the current loop position to
+      * KALCKPT.DAT (already open, see 1600-OPEN-FILES) so a killed
+      * job can resume instead of starting the 1000-pass batch over.
+      * 1500-CHECK-RESTART reads this log back to its last record.
+      *---------------------------------------------------------------*
+       2400-WRITE-CHECKPOINT.
+           PERFORM 2450-BUILD-CHECKPOINT-RECORD THRU 2450-EXIT
+           WRITE KAL-CKPT-RECORD.
+       2400-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 2450-BUILD-CHECKPOINT-RECORD -- fill KAL-CKPT-RECORD from the
+      * live run state, including the running statistics, so a
+      * resumed run's end-of-run summary still covers the whole batch
+      * and not just the resumed tail.
+      *---------------------------------------------------------------*
+       2450-BUILD-CHECKPOINT-RECORD.
+           MOVE KAL-RUN-ID         TO KAL-CKPT-RUN-ID
+           MOVE KAL-ITERATION      TO KAL-CKPT-ITERATION
+           MOVE kalman-value       TO KAL-CKPT-KALMAN
+           MOVE KAL-SEED-USED      TO KAL-CKPT-SEED
+           MOVE KAL-DATA2-READ-COUNT TO KAL-CKPT-DATA2-READ
+           MOVE KAL-RAW-MIN        TO KAL-CKPT-RAW-MIN
+           MOVE KAL-RAW-MAX        TO KAL-CKPT-RAW-MAX
+           MOVE KAL-RAW-SUM        TO KAL-CKPT-RAW-SUM
+           MOVE KAL-RAW-SUMSQ      TO KAL-CKPT-RAW-SUMSQ
+           MOVE KAL-SM-MIN         TO KAL-CKPT-SM-MIN
+           MOVE KAL-SM-MAX         TO KAL-CKPT-SM-MAX
+           MOVE KAL-SM-SUM         TO KAL-CKPT-SM-SUM
+           MOVE KAL-SM-SUMSQ       TO KAL-CKPT-SM-SUMSQ
+           MOVE KAL-RECORD-COUNT   TO KAL-CKPT-RECCNT.
+       2450-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-WRITE-SUMMARY -- min/max/average and variance reduction
+      * across the whole run, printed once after CLOSE Data1 instead
+      * of scraping 1000 DISPLAY lines by hand.
+      ******************************************************************
+       8000-WRITE-SUMMARY.
+           IF KAL-RECORD-COUNT > 0
+               DIVIDE KAL-RAW-SUM BY KAL-RECORD-COUNT
+                   GIVING KAL-RAW-AVG
+               DIVIDE KAL-SM-SUM BY KAL-RECORD-COUNT
+                   GIVING KAL-SM-AVG
+               COMPUTE KAL-RAW-VARIANCE =
+                   (KAL-RAW-SUMSQ / KAL-RECORD-COUNT)
+                   - (KAL-RAW-AVG * KAL-RAW-AVG)
+               COMPUTE KAL-SM-VARIANCE =
+                   (KAL-SM-SUMSQ / KAL-RECORD-COUNT)
+                   - (KAL-SM-AVG * KAL-SM-AVG)
+               COMPUTE KAL-VARIANCE-REDUCTION =
+                   KAL-RAW-VARIANCE - KAL-SM-VARIANCE
+
+               DISPLAY "----------------------------------------------"
+               DISPLAY "Kalman run summary -- run-id " KAL-RUN-ID
+               DISPLAY "  Passes completed   : " KAL-RECORD-COUNT
+               DISPLAY "  Raw value   min/max/avg : " KAL-RAW-MIN
+                   "/" KAL-RAW-MAX "/" KAL-RAW-AVG
+               DISPLAY "  Kalman value min/max/avg : " KAL-SM-MIN
+                   "/" KAL-SM-MAX "/" KAL-SM-AVG
+               DISPLAY "  Raw variance    : " KAL-RAW-VARIANCE
+               DISPLAY "  Kalman variance : " KAL-SM-VARIANCE
+               DISPLAY "  Variance reduction : " KAL-VARIANCE-REDUCTION
+               DISPLAY "----------------------------------------------"
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE -- close up, mark the checkpoint complete (so
+      * the next run starts a fresh batch) and write the run-log
+      * closing entry.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE Data1
+           IF KAL-DATA2-IS-OPEN
+               CLOSE Data2
+           END-IF
+
+           PERFORM 2450-BUILD-CHECKPOINT-RECORD THRU 2450-EXIT
+           MOVE 9999          TO KAL-CKPT-ITERATION
+           WRITE KAL-CKPT-RECORD
+           CLOSE KalCkpt
+
+           MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
+           DISPLAY 'Kalman Finisheded at '
+             800-current-date-yyyy '/'
+             800-current-date-mm   '/'
+             800-current-date-dd   space
+             800-current-time-hh   ':'
+             800-current-time-mm   ':'
+             800-current-time-ss
+
+           OPEN EXTEND KalRunLog
+           IF KAL-RUNLOG-STATUS NOT = "00"
+               AND KAL-RUNLOG-STATUS NOT = "05"
+               OPEN OUTPUT KalRunLog
+           END-IF
+           MOVE KAL-RUN-ID         TO KAL-RL-RUN-ID
+           MOVE "END  "            TO KAL-RL-EVENT
+           MOVE 800-WIN-USERNAME   TO KAL-RL-USERNAME
+           MOVE 800-WIN-USERDOMAIN TO KAL-RL-USERDOMAIN
+           MOVE 800-WIN-USERPROFILE TO KAL-RL-USERPROFILE
+           MOVE KAL-SEED-USED      TO KAL-RL-SEED
+           MOVE 800-CURRENT-DATE-YYYY TO KAL-RL-TS-YYYY
+           MOVE 800-CURRENT-DATE-MM   TO KAL-RL-TS-MM
+           MOVE 800-CURRENT-DATE-DD   TO KAL-RL-TS-DD
+           MOVE 800-CURRENT-TIME-HH   TO KAL-RL-TS-HH
+           MOVE 800-CURRENT-TIME-MM   TO KAL-RL-TS-MI
+           MOVE 800-CURRENT-TIME-SS   TO KAL-RL-TS-SS
+           WRITE KAL-RUNLOG-RECORD
+           CLOSE KalRunLog.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM Kalman.
