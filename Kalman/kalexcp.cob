@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Gerardo González Aguila
+      * Date:
+      * Purpose: Exception report over Data1.DAT -- flags passes where
+      *          the raw reading and its Kalman-smoothed value have
+      *          drifted apart by more than a configurable threshold.
+      * Tectonics: cobc
+      * Modification History:
+      *   - Gerardo Gonzalez Aguila : original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KalExcp.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Data1 ASSIGN TO "Data1.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS KAL-DATA1-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+        FD Data1.
+           COPY "KALREC.CPY".
+       WORKING-STORAGE SECTION.
+       01  KAL-DATA1-STATUS                 PIC X(02)   VALUE "00".
+       01  KAL-DATA1-EOF-SW                 PIC X(01)   VALUE "N".
+           88  KAL-DATA1-AT-EOF                     VALUE "Y".
+
+       01  KAL-THRESHOLD                    PIC 9(02)V9(03) VALUE 5.000.
+       01  KAL-THRESHOLD-ENV-TEXT           PIC X(10)   VALUE SPACES.
+
+       01  KAL-GAP                          PIC S9(02)V9(03) VALUE ZERO.
+       01  KAL-ABS-GAP                      PIC 9(02)V9(03) VALUE ZERO.
+       01  KAL-READ-COUNT                   PIC 9(04) COMP VALUE ZERO.
+       01  KAL-EXCEPTION-COUNT              PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-REVIEW-RECORD THRU 2000-EXIT
+               UNTIL KAL-DATA1-AT-EOF
+           PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT
+           CLOSE Data1
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * 1000-INITIALIZE -- pick up the exception threshold (defaults
+      * to 5.000) and open Data1.DAT for reading.
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "Kalman exception report by Gerardo Gonzalez"
+           ACCEPT KAL-THRESHOLD-ENV-TEXT FROM ENVIRONMENT
+               "KALMAN_THRESHOLD"
+           IF KAL-THRESHOLD-ENV-TEXT NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(KAL-THRESHOLD-ENV-TEXT) = 0
+                   COMPUTE KAL-THRESHOLD =
+                       FUNCTION NUMVAL(KAL-THRESHOLD-ENV-TEXT)
+               ELSE
+                   DISPLAY "KALMAN_THRESHOLD '" KAL-THRESHOLD-ENV-TEXT
+                       "' is not a valid decimal value, keeping "
+                       KAL-THRESHOLD
+               END-IF
+           END-IF
+           DISPLAY "Exception threshold : " KAL-THRESHOLD
+
+           OPEN INPUT Data1
+           IF KAL-DATA1-STATUS NOT = "00"
+               DISPLAY "Data1.DAT not available, status "
+                   KAL-DATA1-STATUS
+               MOVE "Y" TO KAL-DATA1-EOF-SW
+           ELSE
+               PERFORM 2100-READ-DATA1 THRU 2100-EXIT
+           END-IF
+
+           DISPLAY "Run-id     Seq   Raw Value  Kalman Value  Gap"
+           DISPLAY "----------------------------------------------".
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-REVIEW-RECORD -- compute the raw-vs-kalman gap for the
+      * current record, list it when it exceeds the threshold, then
+      * read the next one.
+      ******************************************************************
+       2000-REVIEW-RECORD.
+           COMPUTE KAL-GAP = KAL-D1-RAW-VALUE - KAL-D1-KALMAN-VALUE
+           IF KAL-GAP < 0
+               COMPUTE KAL-ABS-GAP = KAL-GAP * -1
+           ELSE
+               MOVE KAL-GAP TO KAL-ABS-GAP
+           END-IF
+
+           IF KAL-ABS-GAP > KAL-THRESHOLD
+               ADD 1 TO KAL-EXCEPTION-COUNT
+               DISPLAY KAL-D1-RUN-ID SPACE KAL-D1-SEQ-NO SPACE
+                   KAL-D1-RAW-VALUE SPACE KAL-D1-KALMAN-VALUE SPACE
+                   KAL-ABS-GAP
+           END-IF
+
+           PERFORM 2100-READ-DATA1 THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 2100-READ-DATA1 -- one read, shared by the initial priming
+      * read and the end of every reviewed record.
+      *---------------------------------------------------------------*
+       2100-READ-DATA1.
+           READ Data1
+               AT END
+                   MOVE "Y" TO KAL-DATA1-EOF-SW
+               NOT AT END
+                   ADD 1 TO KAL-READ-COUNT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 8000-WRITE-SUMMARY -- how many records were scanned and how
+      * many tripped the threshold.
+      *---------------------------------------------------------------*
+       8000-WRITE-SUMMARY.
+           DISPLAY "----------------------------------------------"
+           DISPLAY "Records scanned    : " KAL-READ-COUNT
+           DISPLAY "Exceptions flagged : " KAL-EXCEPTION-COUNT.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM KalExcp.
