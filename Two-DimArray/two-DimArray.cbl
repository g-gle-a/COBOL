@@ -1,18 +1,153 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-        DATA DIVISION.
-         WORKING-STORAGE SECTION.
-           01 WS-TABLE.
-             05 WS-A OCCURS 2 TIMES.
-               10 WS-B PIC A(10) VALUE ' TUTORIALS'.
-               10 WS-C OCCURS 2 TIMES.
-                 15 WS-D PIC X(6) VALUE ' POINT'.
-        PROCEDURE DIVISION.
-           DISPLAY "TWO-D TABLE : "WS-TABLE.
-       STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Generic 2-dimensional lookup/reference table loader.
+      * Tectonics: cobc
+      * Modification History:
+      *   - Gerardo Gonzalez Aguila : reworked the hardcoded WS-TABLE
+      *     demo into a loader that reads its row/column contents from
+      *     TABLE.DAT at runtime, so the table can be reused as a real
+      *     reference/code-translation table for other jobs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TableFile ASSIGN TO "TABLE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TABLE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+        FD TableFile.
+           01  TBL-RECORD                  PIC X(10).
+           01  TBL-HEADER-RECORD.
+               05  TBL-HDR-ROWS             PIC 9(02).
+               05  TBL-HDR-COLS             PIC 9(02).
+               05  FILLER                   PIC X(06).
+       WORKING-STORAGE SECTION.
+       01  WS-TABLE-FILE-STATUS             PIC X(02)   VALUE "00".
+
+       01  WS-MAX-ROWS                      PIC 9(02)   VALUE 10.
+       01  WS-MAX-COLS                      PIC 9(02)   VALUE 10.
+       01  WS-ROW-COUNT                     PIC 9(02)   VALUE ZERO.
+       01  WS-COL-COUNT                     PIC 9(02)   VALUE ZERO.
+       01  WS-FILE-COL-COUNT                PIC 9(02)   VALUE ZERO.
+       01  WS-ROW-SUB                       PIC 9(02) COMP VALUE ZERO.
+       01  WS-COL-SUB                       PIC 9(02) COMP VALUE ZERO.
+       01  WS-EOF-SWITCH                    PIC X(01)   VALUE "N".
+           88  WS-AT-EOF                             VALUE "Y".
+
+       01  WS-TABLE.
+           05  WS-ROW OCCURS 1 TO 10 TIMES DEPENDING ON WS-ROW-COUNT.
+               10  WS-COL OCCURS 1 TO 10 TIMES
+                       DEPENDING ON WS-COL-COUNT.
+                   15  WS-CELL              PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-TABLE THRU 2000-EXIT
+           PERFORM 3000-DISPLAY-TABLE THRU 3000-EXIT
+           CLOSE TableFile
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      * 1000-INITIALIZE -- open the table file and read its header
+      * record, which carries the row and column counts for this
+      * particular table.
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TableFile
+           IF WS-TABLE-FILE-STATUS NOT = "00"
+               DISPLAY "TABLE.DAT not available, status "
+                   WS-TABLE-FILE-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               READ TableFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       MOVE TBL-HDR-ROWS TO WS-ROW-COUNT
+                       MOVE TBL-HDR-COLS TO WS-COL-COUNT
+                       MOVE TBL-HDR-COLS TO WS-FILE-COL-COUNT
+               END-READ
+               IF WS-ROW-COUNT > WS-MAX-ROWS
+                   DISPLAY "TABLE.DAT has more rows than supported, "
+                       "truncating to " WS-MAX-ROWS
+                   MOVE WS-MAX-ROWS TO WS-ROW-COUNT
+               END-IF
+               IF WS-COL-COUNT > WS-MAX-COLS
+                   DISPLAY "TABLE.DAT has more columns than "
+                       "supported, truncating to " WS-MAX-COLS
+                   MOVE WS-MAX-COLS TO WS-COL-COUNT
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LOAD-TABLE -- read WS-ROW-COUNT * WS-COL-COUNT data
+      * records, row-major, into the in-memory table.
+      ******************************************************************
+       2000-LOAD-TABLE.
+           PERFORM 2100-LOAD-ROW THRU 2100-EXIT
+               VARYING WS-ROW-SUB FROM 1 BY 1
+               UNTIL WS-ROW-SUB > WS-ROW-COUNT
+               OR WS-AT-EOF.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * 2100-LOAD-ROW -- reads WS-FILE-COL-COUNT records for this row
+      * (the column count as it actually appears in the file), not
+      * just WS-COL-COUNT (the in-memory, possibly clamped, column
+      * count) -- otherwise any columns beyond WS-MAX-COLS would be
+      * left unread and every later row would be misaligned.
+      *---------------------------------------------------------------*
+       2100-LOAD-ROW.
+           PERFORM 2110-LOAD-CELL THRU 2110-EXIT
+               VARYING WS-COL-SUB FROM 1 BY 1
+               UNTIL WS-COL-SUB > WS-FILE-COL-COUNT
+               OR WS-AT-EOF.
+       2100-EXIT.
+           EXIT.
+
+       2110-LOAD-CELL.
+           READ TableFile
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   IF WS-COL-SUB <= WS-COL-COUNT
+                       MOVE TBL-RECORD TO
+                           WS-CELL(WS-ROW-SUB WS-COL-SUB)
+                   END-IF
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-DISPLAY-TABLE -- show every loaded cell, one line per
+      * cell, the same way a translation table would be proofed.
+      ******************************************************************
+       3000-DISPLAY-TABLE.
+           PERFORM 3100-DISPLAY-ROW THRU 3100-EXIT
+               VARYING WS-ROW-SUB FROM 1 BY 1
+               UNTIL WS-ROW-SUB > WS-ROW-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-DISPLAY-ROW.
+           PERFORM 3110-DISPLAY-CELL THRU 3110-EXIT
+               VARYING WS-COL-SUB FROM 1 BY 1
+               UNTIL WS-COL-SUB > WS-COL-COUNT.
+       3100-EXIT.
+           EXIT.
+
+       3110-DISPLAY-CELL.
+           DISPLAY "TWO-D TABLE (" WS-ROW-SUB "," WS-COL-SUB ") : "
+               WS-CELL(WS-ROW-SUB WS-COL-SUB).
+       3110-EXIT.
+           EXIT.
+
+       END PROGRAM HELLO.
